@@ -1,18 +1,450 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RITESH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STR-FILE ASSIGN TO STRFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STR-FILE-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT CKP-FILE ASSIGN TO CKPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CTL-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT DISC-FILE ASSIGN TO DISFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DISC-FILE-STATUS.
+
        DATA DIVISION.
-         01 CNT PIC 9(2) VALUE 0.
-         01 STR PIC X(20).
+       FILE SECTION.
+       FD  STR-FILE
+           RECORDING MODE IS F.
+       01  STR-FILE-REC PIC X(20).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-REC PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-REC PIC X(40).
+
+       FD  CKP-FILE
+           RECORDING MODE IS F.
+       01  CKP-REC.
+           05 CKP-REC-COUNT PIC 9(6).
+           05 CKP-REC-TOTRECS PIC 9(6).
+           05 CKP-REC-TOTCNT PIC 9(8).
+           05 CKP-REC-REJECTS PIC 9(6).
+           05 CKP-REC-DISCREPS PIC 9(6).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-REC PIC X(65).
+
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-FILE-REC.
+           05 CTL-EXP-COUNT PIC 9(2).
+
+       FD  DISC-FILE
+           RECORDING MODE IS F.
+       01  DISC-REC PIC X(55).
+
+       WORKING-STORAGE SECTION.
+         01 WS-STR-FILE-STATUS PIC XX VALUE '00'.
+            88 WS-STR-FILE-OK VALUE '00'.
+            88 WS-STR-FILE-EOF VALUE '10'.
+         01 WS-RPT-FILE-STATUS PIC XX VALUE '00'.
+            88 WS-RPT-FILE-OK VALUE '00'.
+         01 WS-REJECT-FILE-STATUS PIC XX VALUE '00'.
+            88 WS-REJECT-FILE-OK VALUE '00'.
+         01 WS-CKP-FILE-STATUS PIC XX VALUE '00'.
+            88 WS-CKP-FILE-OK VALUE '00'.
+            88 WS-CKP-FILE-EOF VALUE '10'.
+         01 WS-AUDIT-FILE-STATUS PIC XX VALUE '00'.
+            88 WS-AUDIT-FILE-OK VALUE '00'.
+            88 WS-AUDIT-FILE-NEW VALUE '35'.
+         01 WS-CTL-FILE-STATUS PIC XX VALUE '00'.
+            88 WS-CTL-FILE-OK VALUE '00'.
+            88 WS-CTL-FILE-NOT-FOUND VALUE '35'.
+            88 WS-CTL-FILE-EOF VALUE '10'.
+         01 WS-DISC-FILE-STATUS PIC XX VALUE '00'.
+            88 WS-DISC-FILE-OK VALUE '00'.
+         01 WS-EOF-SW PIC X VALUE 'N'.
+            88 WS-EOF-YES VALUE 'Y'.
+         COPY WSTRREC.
+
+         01 WS-RECON-SW PIC X VALUE 'N'.
+            88 WS-RECON-YES VALUE 'Y'.
+         01 WS-TOTAL-DISCREPANCIES PIC 9(6) VALUE 0.
+
+         01 WS-JOB-NAME PIC X(8) VALUE SPACES.
+
+         01 WS-RESTART-PARM PIC X(80) VALUE SPACES.
+         01 WS-RESTART-SW PIC X VALUE 'N'.
+            88 WS-RESTART-YES VALUE 'Y'.
+         01 WS-CKP-INTERVAL PIC 9(6) VALUE 1000.
+         01 WS-RESTART-POINT PIC 9(6) VALUE 0.
+         01 WS-SKIP-CTR PIC 9(6) VALUE 0.
+
+         01 STR-LEN PIC 9(2) VALUE 20.
          01 JDX PIC 9(2).
+         01 WS-REC-SEQ PIC 9(6) VALUE 0.
+
+         01 WS-VALID-SW PIC X VALUE 'Y'.
+            88 WS-VALID-YES VALUE 'Y'.
+            88 WS-VALID-NO VALUE 'N'.
+         01 WS-BAD-POS PIC 9(2) VALUE 0.
+
+         01 WS-TOTAL-RECS PIC 9(6) VALUE 0.
+         01 WS-TOTAL-CNT PIC 9(8) VALUE 0.
+         01 WS-AVG-CNT PIC 9(4)V99 VALUE 0.
+         01 WS-TOTAL-REJECTS PIC 9(6) VALUE 0.
+
+         01 WS-CURR-DATE.
+            05 WS-CD-YYYY PIC 9(4).
+            05 WS-CD-MM PIC 9(2).
+            05 WS-CD-DD PIC 9(2).
+         01 WS-CURR-TIME.
+            05 WS-CT-HH PIC 9(2).
+            05 WS-CT-MI PIC 9(2).
+            05 WS-CT-SS PIC 9(2).
+            05 WS-CT-HS PIC 9(2).
+
+         01 WS-HEAD-1 PIC X(80).
+         01 WS-HEAD-2 PIC X(80).
+         01 WS-HEAD-3 PIC X(80).
+         01 WS-DETAIL-LINE.
+            05 WS-DTL-STR PIC X(20).
+            05 FILLER PIC X(4) VALUE SPACES.
+            05 WS-DTL-CNT PIC ZZ9.
+            05 FILLER PIC X(51) VALUE SPACES.
+         01 WS-TOTAL-LINE.
+            05 FILLER PIC X(16) VALUE 'TOTAL RECORDS: '.
+            05 WS-TOT-RECS PIC ZZZ,ZZ9.
+            05 FILLER PIC X(4) VALUE SPACES.
+            05 FILLER PIC X(11) VALUE 'TOTAL CNT: '.
+            05 WS-TOT-CNT PIC ZZZ,ZZZ,ZZ9.
+            05 FILLER PIC X(2) VALUE SPACES.
+            05 FILLER PIC X(13) VALUE 'AVERAGE CNT: '.
+            05 WS-TOT-AVG PIC ZZZ9.99.
+            05 FILLER PIC X(8) VALUE SPACES.
+         01 WS-TOTAL-REJ-LINE.
+            05 FILLER PIC X(16) VALUE 'TOTAL REJECTS: '.
+            05 WS-TOT-REJECTS PIC ZZZ,ZZ9.
+            05 FILLER PIC X(57) VALUE SPACES.
+         01 WS-TOTAL-DSC-LINE.
+            05 FILLER PIC X(21) VALUE 'TOTAL DISCREPANCIES: '.
+            05 WS-TOT-DSC PIC ZZZ,ZZ9.
+            05 FILLER PIC X(52) VALUE SPACES.
+         01 WS-REJECT-LINE.
+            05 WS-REJ-ID PIC 9(6).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 WS-REJ-STR PIC X(20).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 WS-REJ-POS PIC 9(2).
+            05 FILLER PIC X(10) VALUE SPACES.
+         01 WS-AUDIT-LINE.
+            05 WS-AUD-ID PIC 9(6).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 WS-AUD-JOB PIC X(8).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 WS-AUD-DATE.
+               10 WS-AUD-DT-YYYY PIC 9(4).
+               10 WS-AUD-DT-MM PIC 9(2).
+               10 WS-AUD-DT-DD PIC 9(2).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 WS-AUD-TIME.
+               10 WS-AUD-TM-HH PIC 9(2).
+               10 WS-AUD-TM-MI PIC 9(2).
+               10 WS-AUD-TM-SS PIC 9(2).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 WS-AUD-STR PIC X(20).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 WS-AUD-CNT PIC ZZ9.
+            05 FILLER PIC X(9) VALUE SPACES.
+         01 WS-DISCREPANCY-LINE.
+            05 WS-DSC-ID PIC 9(6).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 WS-DSC-STR PIC X(20).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 FILLER PIC X(9) VALUE 'ACTUAL: '.
+            05 WS-DSC-ACTUAL PIC ZZ9.
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 FILLER PIC X(11) VALUE 'EXPECTED: '.
+            05 WS-DSC-EXPECTED PIC ZZ9.
        PROCEDURE DIVISION.
-           ACCEPT STR.
-           PERFORM COUNTER.
-           DISPLAY CNT.
+       MAIN-PROCESS.
+           PERFORM INITIALIZATION.
+           PERFORM PROCESS-STR-FILE UNTIL WS-EOF-YES.
+           PERFORM END-OF-JOB.
            STOP RUN.
-        COUNTER.
-           PERFORM VARYING JDX FROM 1 BY 1 UNTIL JDX > 10
-             IF STR(JDX:1) NOT = SPACE
-                COMPUTE CNT = CNT + 1
-             END-IF
+
+       INITIALIZATION.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+           IF WS-RESTART-PARM(1:1) = 'R' OR WS-RESTART-PARM(1:1) = 'r'
+              SET WS-RESTART-YES TO TRUE
+           END-IF.
+           OPEN INPUT STR-FILE.
+           IF NOT WS-STR-FILE-OK
+              DISPLAY 'RITESH: STR-FILE OPEN FAILED, STATUS='
+                  WS-STR-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           IF WS-RESTART-YES
+              PERFORM READ-LAST-CHECKPOINT
+              OPEN EXTEND RPT-FILE
+              OPEN EXTEND REJECT-FILE
+              OPEN EXTEND CKP-FILE
+              OPEN EXTEND DISC-FILE
+           ELSE
+              OPEN OUTPUT RPT-FILE
+              OPEN OUTPUT REJECT-FILE
+              OPEN OUTPUT CKP-FILE
+              OPEN OUTPUT DISC-FILE
+           END-IF.
+           IF NOT WS-RPT-FILE-OK
+              DISPLAY 'RITESH: RPT-FILE OPEN FAILED, STATUS='
+                  WS-RPT-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           IF NOT WS-REJECT-FILE-OK
+              DISPLAY 'RITESH: REJECT-FILE OPEN FAILED, STATUS='
+                  WS-REJECT-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           IF NOT WS-CKP-FILE-OK
+              DISPLAY 'RITESH: CKP-FILE OPEN FAILED, STATUS='
+                  WS-CKP-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           IF NOT WS-DISC-FILE-OK
+              DISPLAY 'RITESH: DISC-FILE OPEN FAILED, STATUS='
+                  WS-DISC-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-NEW
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           OPEN INPUT CTL-FILE.
+           IF WS-CTL-FILE-NOT-FOUND
+              MOVE '00' TO WS-CTL-FILE-STATUS
+           ELSE
+              IF NOT WS-CTL-FILE-OK
+                 DISPLAY 'RITESH: CTL-FILE OPEN FAILED, STATUS='
+                     WS-CTL-FILE-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              SET WS-RECON-YES TO TRUE
+           END-IF.
+           DISPLAY 'JOBNAME' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT-VALUE.
+           IF WS-RESTART-YES
+              PERFORM WRITE-RESTART-HEADING
+           ELSE
+              PERFORM WRITE-REPORT-HEADINGS
+           END-IF.
+           IF WS-RESTART-YES AND WS-RESTART-POINT > 0
+              PERFORM SKIP-TO-RESTART-POINT
+           END-IF.
+           PERFORM READ-STR-FILE.
+
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT CKP-FILE.
+           MOVE ZERO TO WS-RESTART-POINT.
+           PERFORM UNTIL WS-CKP-FILE-EOF
+              READ CKP-FILE
+                  AT END SET WS-CKP-FILE-EOF TO TRUE
+                  NOT AT END
+                     MOVE CKP-REC-COUNT TO WS-RESTART-POINT
+                     MOVE CKP-REC-TOTRECS TO WS-TOTAL-RECS
+                     MOVE CKP-REC-TOTCNT TO WS-TOTAL-CNT
+                     MOVE CKP-REC-REJECTS TO WS-TOTAL-REJECTS
+                     MOVE CKP-REC-DISCREPS TO WS-TOTAL-DISCREPANCIES
+              END-READ
+           END-PERFORM.
+           CLOSE CKP-FILE.
+           MOVE '00' TO WS-CKP-FILE-STATUS.
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM VARYING WS-SKIP-CTR FROM 1 BY 1
+               UNTIL WS-SKIP-CTR > WS-RESTART-POINT OR WS-EOF-YES
+              READ STR-FILE
+                 AT END SET WS-EOF-YES TO TRUE
+              END-READ
+              IF NOT WS-EOF-YES
+                 ADD 1 TO WS-REC-SEQ
+                 IF WS-RECON-YES
+                    PERFORM READ-CTL-FILE
+                 END-IF
+              END-IF
            END-PERFORM.
+
+       WRITE-REPORT-HEADINGS.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURR-TIME FROM TIME.
+           MOVE SPACES TO WS-HEAD-1.
+           STRING 'RITESH STRING COUNT REPORT' DELIMITED BY SIZE
+               INTO WS-HEAD-1.
+           WRITE RPT-REC FROM WS-HEAD-1.
+
+           MOVE SPACES TO WS-HEAD-2.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+               WS-CD-MM DELIMITED BY SIZE '/' DELIMITED BY SIZE
+               WS-CD-DD DELIMITED BY SIZE '/' DELIMITED BY SIZE
+               WS-CD-YYYY DELIMITED BY SIZE
+               '   RUN TIME: ' DELIMITED BY SIZE
+               WS-CT-HH DELIMITED BY SIZE ':' DELIMITED BY SIZE
+               WS-CT-MI DELIMITED BY SIZE ':' DELIMITED BY SIZE
+               WS-CT-SS DELIMITED BY SIZE
+               INTO WS-HEAD-2.
+           WRITE RPT-REC FROM WS-HEAD-2.
+
+           MOVE SPACES TO WS-HEAD-3.
+           STRING 'STR-VALUE' DELIMITED BY SIZE
+               INTO WS-HEAD-3.
+           MOVE 'CNT' TO WS-HEAD-3(25:3).
+           WRITE RPT-REC FROM WS-HEAD-3.
+
+       WRITE-RESTART-HEADING.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURR-TIME FROM TIME.
+           MOVE SPACES TO WS-HEAD-2.
+           STRING 'RESTARTED RUN - RESUMING AFTER RECORD '
+               DELIMITED BY SIZE
+               WS-RESTART-POINT DELIMITED BY SIZE
+               '   ' DELIMITED BY SIZE
+               WS-CD-MM DELIMITED BY SIZE '/' DELIMITED BY SIZE
+               WS-CD-DD DELIMITED BY SIZE '/' DELIMITED BY SIZE
+               WS-CD-YYYY DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-CT-HH DELIMITED BY SIZE ':' DELIMITED BY SIZE
+               WS-CT-MI DELIMITED BY SIZE ':' DELIMITED BY SIZE
+               WS-CT-SS DELIMITED BY SIZE
+               INTO WS-HEAD-2.
+           WRITE RPT-REC FROM WS-HEAD-2.
+
+       PROCESS-STR-FILE.
+           ADD 1 TO WS-REC-SEQ.
+           MOVE WS-REC-SEQ TO STR-ID.
+           MOVE STR-FILE-REC TO STR-VALUE.
+           PERFORM COUNTER.
+           IF WS-VALID-YES
+              MOVE STR-VALUE TO WS-DTL-STR
+              MOVE STR-COUNT TO WS-DTL-CNT
+              WRITE RPT-REC FROM WS-DETAIL-LINE
+              ADD 1 TO WS-TOTAL-RECS
+              ADD STR-COUNT TO WS-TOTAL-CNT
+              PERFORM WRITE-AUDIT-RECORD
+              IF WS-RECON-YES AND NOT WS-CTL-FILE-EOF
+                 IF STR-COUNT NOT = CTL-EXP-COUNT
+                    PERFORM WRITE-DISCREPANCY-RECORD
+                 END-IF
+              END-IF
+           ELSE
+              PERFORM WRITE-REJECT-RECORD
+           END-IF.
+           IF FUNCTION MOD(WS-REC-SEQ, WS-CKP-INTERVAL) = 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+           PERFORM READ-STR-FILE.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-REC-SEQ TO CKP-REC-COUNT.
+           MOVE WS-TOTAL-RECS TO CKP-REC-TOTRECS.
+           MOVE WS-TOTAL-CNT TO CKP-REC-TOTCNT.
+           MOVE WS-TOTAL-REJECTS TO CKP-REC-REJECTS.
+           MOVE WS-TOTAL-DISCREPANCIES TO CKP-REC-DISCREPS.
+           WRITE CKP-REC.
+
+       WRITE-AUDIT-RECORD.
+           MOVE STR-ID TO WS-AUD-ID.
+           MOVE WS-JOB-NAME TO WS-AUD-JOB.
+           MOVE WS-CD-YYYY TO WS-AUD-DT-YYYY.
+           MOVE WS-CD-MM TO WS-AUD-DT-MM.
+           MOVE WS-CD-DD TO WS-AUD-DT-DD.
+           MOVE WS-CT-HH TO WS-AUD-TM-HH.
+           MOVE WS-CT-MI TO WS-AUD-TM-MI.
+           MOVE WS-CT-SS TO WS-AUD-TM-SS.
+           MOVE STR-VALUE TO WS-AUD-STR.
+           MOVE STR-COUNT TO WS-AUD-CNT.
+           WRITE AUDIT-REC FROM WS-AUDIT-LINE.
+
+       WRITE-DISCREPANCY-RECORD.
+           MOVE STR-ID TO WS-DSC-ID.
+           MOVE STR-VALUE TO WS-DSC-STR.
+           MOVE STR-COUNT TO WS-DSC-ACTUAL.
+           MOVE CTL-EXP-COUNT TO WS-DSC-EXPECTED.
+           WRITE DISC-REC FROM WS-DISCREPANCY-LINE.
+           ADD 1 TO WS-TOTAL-DISCREPANCIES.
+
+       WRITE-REJECT-RECORD.
+           MOVE STR-ID TO WS-REJ-ID.
+           MOVE STR-VALUE TO WS-REJ-STR.
+           MOVE WS-BAD-POS TO WS-REJ-POS.
+           WRITE REJECT-REC FROM WS-REJECT-LINE.
+           ADD 1 TO WS-TOTAL-REJECTS.
+
+       READ-STR-FILE.
+           READ STR-FILE
+               AT END SET WS-EOF-YES TO TRUE
+           END-READ.
+           IF NOT WS-EOF-YES AND WS-RECON-YES
+              PERFORM READ-CTL-FILE
+           END-IF.
+
+       READ-CTL-FILE.
+           READ CTL-FILE
+               AT END SET WS-CTL-FILE-EOF TO TRUE
+                          MOVE ZERO TO CTL-EXP-COUNT
+           END-READ.
+
+       END-OF-JOB.
+           IF WS-TOTAL-RECS > 0
+              COMPUTE WS-AVG-CNT ROUNDED =
+                 WS-TOTAL-CNT / WS-TOTAL-RECS
+           END-IF.
+           MOVE WS-TOTAL-RECS TO WS-TOT-RECS.
+           MOVE WS-TOTAL-CNT TO WS-TOT-CNT.
+           MOVE WS-AVG-CNT TO WS-TOT-AVG.
+           WRITE RPT-REC FROM WS-TOTAL-LINE.
+           MOVE WS-TOTAL-REJECTS TO WS-TOT-REJECTS.
+           WRITE RPT-REC FROM WS-TOTAL-REJ-LINE.
+           MOVE WS-TOTAL-DISCREPANCIES TO WS-TOT-DSC.
+           WRITE RPT-REC FROM WS-TOTAL-DSC-LINE.
+           CLOSE STR-FILE.
+           CLOSE RPT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE CKP-FILE.
+           CLOSE AUDIT-FILE.
+           IF WS-RECON-YES
+              CLOSE CTL-FILE
+           END-IF.
+           CLOSE DISC-FILE.
+
+       COPY PCOUNTER.
