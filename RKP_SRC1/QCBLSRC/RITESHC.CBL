@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RITESHC.
+
+      *****************************************************************
+      * RITESHC - ONLINE CICS TRANSACTION (TRANID RITH) FOR           *
+      * INTERACTIVE STR ENTRY/COUNT AND FOR LOOKING UP THE RESULT OF  *
+      * A PRIOR RITESH (CBL12) BATCH RUN BY STR-ID FROM THE AUDIT     *
+      * LOG. USES THE SAME COUNTER LOGIC AS CBL12 VIA COPY PCOUNTER.  *
+      *                                                                *
+      * PF KEYS:                                                      *
+      *   ENTER - COUNT THE CHARACTERS ENTERED IN THE STR-VALUE FIELD *
+      *   PF5   - LOOK UP A PRIOR BATCH RESULT BY STR-ID              *
+      *   PF3   - END THE CONVERSATION                                *
+      *   CLEAR - RESET THE SCREEN                                    *
+      *                                                                *
+      * THE AUDIT LOG (AUDFILE) IS A VSAM ESDS CLUSTER WRITTEN BY     *
+      * CBL12 APPEND-ONLY, WITH NO KSDS INDEX BY STR-ID. THE LOOKUP   *
+      * HERE BROWSES THE CLUSTER SEQUENTIALLY WITH STARTBR/READNEXT/  *
+      * ENDBR AND MATCHES ON STR-ID AS IT GOES, WHICH IS THE STANDARD*
+      * CICS TECHNIQUE FOR SCANNING AN ESDS WHEN NO KSDS INDEX        *
+      * EXISTS. A KSDS MIRROR OF THE AUDIT DATA KEYED BY STR-ID WOULD *
+      * MAKE THIS A DIRECT READ INSTEAD OF A SCAN; LEFT AS A BROWSE   *
+      * FOR NOW SINCE AUDIT VOLUMES ARE LOW ENOUGH THAT A FULL SCAN   *
+      * PER LOOKUP IS CHEAP.                                          *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         COPY DFHAID.
+         COPY WSTRREC.
+         COPY WAUDREC.
+
+         01 WS-VALID-SW PIC X VALUE 'Y'.
+            88 WS-VALID-YES VALUE 'Y'.
+            88 WS-VALID-NO VALUE 'N'.
+         01 WS-BAD-POS PIC 9(2) VALUE 0.
+         01 STR-LEN PIC 9(2) VALUE 20.
+         01 JDX PIC 9(2).
+
+         01 WS-LOOKUP-ID PIC 9(6) VALUE 0.
+         01 WS-FOUND-SW PIC X VALUE 'N'.
+            88 WS-FOUND-YES VALUE 'Y'.
+         01 WS-EOF-SW PIC X VALUE 'N'.
+            88 WS-EOF-YES VALUE 'Y'.
+         01 WS-RESP PIC S9(8) COMP.
+         01 WS-AUD-RBA PIC X(4) VALUE LOW-VALUES.
+
+         COPY RITESHM.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(NO-INPUT-DATA)
+               ERROR(ABEND-EXIT)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+              PERFORM SEND-INITIAL-MAP
+              EXEC CICS RETURN
+                  TRANSID('RITH')
+                  COMMAREA(DFHCOMMAREA)
+              END-EXEC
+           END-IF.
+
+      * PF3/CLEAR ARE HANDLED ON EIBAID ALONE, AHEAD OF THE RECEIVE
+      * MAP BELOW, SINCE CICS RAISES MAPFAIL ON A RECEIVE WHENEVER
+      * THE OPERATOR PRESSED AN AID KEY WITHOUT MODIFYING ANY FIELD
+      * (E.G. PF3/CLEAR RIGHT AFTER THE INITIAL MAP) - WAITING UNTIL
+      * AFTER THE RECEIVE TO EVALUATE EIBAID WOULD ROUTE THAT CASE TO
+      * NO-INPUT-DATA INSTEAD OF ENDING THE CONVERSATION/RESETTING.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   PERFORM END-CONVERSATION
+               WHEN DFHCLEAR
+                   PERFORM SEND-INITIAL-MAP
+                   EXEC CICS RETURN
+                       TRANSID('RITH')
+                       COMMAREA(DFHCOMMAREA)
+                   END-EXEC
+               WHEN OTHER
+                   EXEC CICS RECEIVE MAP('RITESHM') MAPSET('RITESHS')
+                       INTO(RITESHMI)
+                   END-EXEC
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM DO-COUNT
+                       WHEN DFHPF5
+                           PERFORM DO-LOOKUP
+                       WHEN OTHER
+                           MOVE 'INVALID KEY PRESSED' TO MSGO
+                           PERFORM SEND-DATA-MAP
+                   END-EVALUATE
+           END-EVALUATE.
+
+           EXEC CICS RETURN
+               TRANSID('RITH')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       NO-INPUT-DATA.
+           MOVE 'PLEASE ENTER DATA' TO MSGO.
+           PERFORM SEND-DATA-MAP.
+           EXEC CICS RETURN
+               TRANSID('RITH')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       DO-COUNT.
+           MOVE STRVALI TO STR-VALUE.
+           PERFORM COUNTER.
+           IF WS-VALID-YES
+              MOVE STR-COUNT TO CNTO
+              MOVE SPACES TO MSGO
+              STRING 'COUNT COMPUTED' DELIMITED BY SIZE
+                  INTO MSGO
+           ELSE
+              MOVE ZERO TO CNTO
+              MOVE SPACES TO MSGO
+              STRING 'INVALID CHARACTER AT POSITION ' DELIMITED BY SIZE
+                  WS-BAD-POS DELIMITED BY SIZE
+                  INTO MSGO
+           END-IF.
+           PERFORM SEND-DATA-MAP.
+
+       DO-LOOKUP.
+           IF STRIDI IS NOT NUMERIC
+              MOVE 'ENTER A NUMERIC STR-ID AND PRESS PF5' TO MSGO
+              PERFORM SEND-DATA-MAP
+           ELSE
+              PERFORM LOOKUP-BY-STR-ID
+           END-IF.
+
+       LOOKUP-BY-STR-ID.
+           MOVE STRIDI TO WS-LOOKUP-ID.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 'N' TO WS-EOF-SW.
+           MOVE LOW-VALUES TO WS-AUD-RBA.
+           EXEC CICS STARTBR FILE('AUDFILE')
+               RIDFLD(WS-AUD-RBA)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              PERFORM UNTIL WS-EOF-YES OR WS-FOUND-YES
+                 EXEC CICS READNEXT FILE('AUDFILE')
+                     INTO(WAUDREC)
+                     RIDFLD(WS-AUD-RBA)
+                     RESP(WS-RESP)
+                 END-EXEC
+                 IF WS-RESP = DFHRESP(NORMAL)
+                    IF WAUD-ID = WS-LOOKUP-ID
+                       SET WS-FOUND-YES TO TRUE
+                    END-IF
+                 ELSE
+                    SET WS-EOF-YES TO TRUE
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE('AUDFILE') END-EXEC
+           END-IF.
+           IF WS-FOUND-YES
+              MOVE WAUD-STR TO STRVALO
+              MOVE WAUD-CNT TO CNTO
+              MOVE WAUD-JOB TO JOBO
+              STRING WAUD-DT-MM DELIMITED BY SIZE '/' DELIMITED BY SIZE
+                  WAUD-DT-DD DELIMITED BY SIZE '/' DELIMITED BY SIZE
+                  WAUD-DT-YYYY DELIMITED BY SIZE
+                  INTO RDATEO
+              STRING WAUD-TM-HH DELIMITED BY SIZE ':' DELIMITED BY SIZE
+                  WAUD-TM-MI DELIMITED BY SIZE ':' DELIMITED BY SIZE
+                  WAUD-TM-SS DELIMITED BY SIZE
+                  INTO RTIMEO
+              MOVE 'PRIOR RUN FOUND' TO MSGO
+           ELSE
+              MOVE SPACES TO STRVALO
+              MOVE ZERO TO CNTO
+              MOVE SPACES TO JOBO
+              MOVE SPACES TO RDATEO
+              MOVE SPACES TO RTIMEO
+              MOVE 'STR-ID NOT FOUND IN AUDIT LOG' TO MSGO
+           END-IF.
+           PERFORM SEND-DATA-MAP.
+
+       SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO RITESHMO.
+           MOVE 'ENTER STR-VALUE AND PRESS ENTER, OR STR-ID AND PF5'
+               TO MSGO.
+           EXEC CICS SEND MAP('RITESHM') MAPSET('RITESHS')
+               FROM(RITESHMO)
+               ERASE
+           END-EXEC.
+
+       SEND-DATA-MAP.
+           EXEC CICS SEND MAP('RITESHM') MAPSET('RITESHS')
+               FROM(RITESHMO)
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       END-CONVERSATION.
+           MOVE 'RITESH TRANSACTION COMPLETE' TO MSGO.
+           EXEC CICS SEND TEXT
+               FROM(MSGO)
+               ERASE
+               FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       ABEND-EXIT.
+           EXEC CICS SEND TEXT
+               FROM('RITESHC ABEND - SEE CICS LOG')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       COPY PCOUNTER.
