@@ -0,0 +1,69 @@
+//RITESH   JOB (ACCT),'RITESH CNT JOB',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* RUN RITESH (CBL12) IN BATCH AGAINST STR-FILE.          *
+//* REPORT/REJECT/CHECKPOINT/DISCREPANCY OUTPUT EACH ROLL  *
+//* INTO THEIR OWN GDG (+1) SO A FRESH, NON-RESTART RUN    *
+//* ALWAYS GETS CLEAN DATASETS AND A ROLLING HISTORY FOR   *
+//* AUDIT/COMPARISON, INSTEAD OF A STATIC MOD-DISPOSITION  *
+//* DD INHERITING THE PRIOR RUN'S LEFTOVER RECORDS. SEE    *
+//* RITGDG JCL TO DEFINE THE GDG BASES THE FIRST TIME THIS *
+//* JOB IS SET UP.                                         *
+//*                                                         *
+//* PASS PARM='R' ON STEP010 TO RESTART FROM THE LAST       *
+//* CHECKPOINT INSTEAD OF REPROCESSING STR-FILE FROM RECORD *
+//* ONE. RPTFILE/REJFILE/CKPFILE/DISFILE ARE CATLG'D EVEN   *
+//* ON AN ABEND (SEE DISP BELOW) SO A RESTART CAN OPEN      *
+//* EXTEND AND APPEND TO THE SAME PARTIAL OUTPUT RATHER     *
+//* THAN LOSING IT. A RESTART SUBMISSION MUST EDIT ALL FOUR *
+//* DD STATEMENTS BELOW TWO WAYS: (1) THE GENERATION         *
+//* REFERENCE CHANGES FROM (+1) TO THE ABSOLUTE OR RELATIVE *
+//* GENERATION THE ABENDED RUN ALREADY CATALOGED (E.G. (0)),*
+//* AND (2) DISP CHANGES FROM (NEW,CATLG,CATLG) TO           *
+//* (MOD,CATLG,CATLG) SINCE THAT GENERATION ALREADY EXISTS, *
+//* SO THE STEP APPENDS TO IT INSTEAD OF ALLOCATING A NEW,   *
+//* EMPTY ONE.                                               *
+//*********************************************************
+//STEP010  EXEC PGM=RITESH
+//STEPLIB  DD DSN=RKP.LOADLIB,DISP=SHR
+//STRFILE  DD DSN=RKP.RITESH.STRFILE,DISP=SHR
+//RPTFILE  DD DSN=RKP.RITESH.REPORT(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//            SPACE=(TRK,(5,5),RLSE)
+//REJFILE  DD DSN=RKP.RITESH.REJECTS(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=40,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//CKPFILE  DD DSN=RKP.RITESH.CKPT(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=32,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//* AUDFILE IS THE VSAM ESDS CLUSTER DEFINED BY RITGDG JCL STEP020 -
+//* AN ESDS TAKES SEQUENTIAL WRITES FROM THIS BATCH STEP THE SAME AS
+//* A QSAM FILE, BUT ALSO LETS THE ONLINE RITESHC TRANSACTION BROWSE
+//* IT BY STR-ID VIA EXEC CICS STARTBR/READNEXT.
+//AUDFILE  DD DSN=RKP.RITESH.AUDIT,DISP=SHR
+//* CTLFILE IS OPTIONAL - ONE EXPECTED-COUNT RECORD PER STRFILE
+//* RECORD. WITH DD DUMMY (AS CODED HERE), THE OPEN SUCCEEDS BUT
+//* THE FIRST READ HITS AT END IMMEDIATELY, SO WS-RECON-YES IS SET
+//* BUT NO RECORD EVER COMPARES AND NO DISCREPANCIES ARE WRITTEN.
+//* OMIT THE DD ENTIRELY (RATHER THAN DUMMY) TO GET THE FILE-STATUS
+//* 35 "NOT FOUND" PATH IN CBL12 INSTEAD, WHICH SKIPS RECONCILIATION
+//* OUTRIGHT. EITHER WAY NO EXPECTED-COUNT DATA MEANS NO DISCREPANCY
+//* RECORDS; SUPPLY A REAL CTLFILE DD TO TURN RECONCILIATION ON.
+//CTLFILE  DD DUMMY
+//DISFILE  DD DSN=RKP.RITESH.DISCREPS(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0),
+//            SPACE=(TRK,(1,1),RLSE)
+//* RITESH READS JOBNAME FROM THE LE RUNTIME ENVIRONMENT FOR
+//* THE AUDIT LOG - SUPPLIED HERE VIA STDENV.
+//CEEOPTS  DD *
+ENVAR("_CEE_ENVFILE=DD:STDENV")
+/*
+//STDENV   DD *
+JOBNAME=RITESH
+/*
+//SYSOUT   DD SYSOUT=*
+//
