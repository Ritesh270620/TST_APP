@@ -0,0 +1,53 @@
+//RITGDG   JOB (ACCT),'RITESH GDG SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* ONE-TIME SETUP: DEFINE THE GDG BASES THAT HOLD RITESH'S*
+//* PER-RUN REPORT/REJECT/CHECKPOINT/DISCREPANCY HISTORY.  *
+//* EACH RUN ALLOCATES A FRESH (+1) GENERATION FOR ALL     *
+//* FOUR, SO A NON-RESTART RERUN NEVER INHERITS A PRIOR    *
+//* RUN'S LEFTOVER RECORDS THE WAY A STATIC MOD-DISPOSITION*
+//* DD ON A FIXED DSN WOULD. RUN THIS BEFORE RITESH JCL IS *
+//* SUBMITTED FOR THE FIRST TIME.                          *
+//*********************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(RKP.RITESH.REPORT)      -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              SCRATCH)
+  DEFINE GDG (NAME(RKP.RITESH.REJECTS)     -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              SCRATCH)
+  DEFINE GDG (NAME(RKP.RITESH.CKPT)        -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              SCRATCH)
+  DEFINE GDG (NAME(RKP.RITESH.DISCREPS)    -
+              LIMIT(14)                    -
+              NOEMPTY                      -
+              SCRATCH)
+/*
+//*********************************************************
+//* ONE-TIME SETUP: DEFINE THE AUDIT LOG AS A VSAM ESDS    *
+//* CLUSTER INSTEAD OF A QSAM DATASET. THE ONLINE RITESHC  *
+//* TRANSACTION BROWSES THIS FILE BY STR-ID WITH EXEC CICS *
+//* STARTBR/READNEXT, WHICH ONLY CICS FILE CONTROL OVER A  *
+//* VSAM DATASET SUPPORTS - RITESH (CBL12) STILL WRITES TO *
+//* IT SEQUENTIALLY, WHICH AN ESDS SUPPORTS NATIVELY. THE  *
+//* CORRESPONDING CICS FCT/RDO FILE DEFINITION FOR AUDFILE *
+//* (DSNAME RKP.RITESH.AUDIT, NONINDEXED, BROWSE-ENABLED)  *
+//* MUST BE ADDED TO THE CICS REGION'S RESOURCE DEFINITIONS*
+//* SEPARATELY FROM THIS BATCH SETUP.                      *
+//*********************************************************
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(RKP.RITESH.AUDIT)     -
+                  NONINDEXED                 -
+                  RECORDSIZE(65 65)          -
+                  RECORDS(50000 10000)       -
+                  SHAREOPTIONS(2 3))         -
+         DATA (NAME(RKP.RITESH.AUDIT.DATA))
+/*
