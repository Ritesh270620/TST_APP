@@ -0,0 +1,24 @@
+      *****************************************************************
+      * PCOUNTER - SHARED COUNTER/VALIDATION LOGIC FOR RITESH, USED   *
+      * BY BOTH THE BATCH PROGRAM (CBL12) AND THE ONLINE CICS         *
+      * TRANSACTION (RITESHC). COPY INTO THE PROCEDURE DIVISION.      *
+      * REQUIRES WSTRREC (STR-VALUE, STR-COUNT), STR-LEN, JDX,        *
+      * WS-VALID-SW (88 WS-VALID-YES/WS-VALID-NO) AND WS-BAD-POS TO   *
+      * ALREADY BE DECLARED IN WORKING-STORAGE.                       *
+      *****************************************************************
+       COUNTER.
+           MOVE ZERO TO STR-COUNT.
+           SET WS-VALID-YES TO TRUE.
+           MOVE ZERO TO WS-BAD-POS.
+           PERFORM VARYING JDX FROM 1 BY 1 UNTIL JDX > STR-LEN
+             IF STR-VALUE(JDX:1) NOT = SPACE
+                COMPUTE STR-COUNT = STR-COUNT + 1
+             END-IF
+             IF STR-VALUE(JDX:1) IS NOT NUMERIC
+                AND STR-VALUE(JDX:1) IS NOT ALPHABETIC
+                SET WS-VALID-NO TO TRUE
+                IF WS-BAD-POS = ZERO
+                   MOVE JDX TO WS-BAD-POS
+                END-IF
+             END-IF
+           END-PERFORM.
