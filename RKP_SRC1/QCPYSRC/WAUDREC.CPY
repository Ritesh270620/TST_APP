@@ -0,0 +1,25 @@
+      *****************************************************************
+      * WAUDREC - READ-ONLY LAYOUT OF THE RITESH AUDIT-FILE RECORD    *
+      * (SEE CBL12 WS-AUDIT-LINE) FOR PROGRAMS THAT ONLY NEED TO      *
+      * INTERPRET AUDIT RECORDS, NOT WRITE THEM. FIELD POSITIONS AND  *
+      * LENGTHS MUST STAY IN SYNC WITH CBL12'S WS-AUDIT-LINE.         *
+      *****************************************************************
+       01  WAUDREC.
+           05  WAUD-ID           PIC 9(6).
+           05  FILLER            PIC X(1).
+           05  WAUD-JOB          PIC X(8).
+           05  FILLER            PIC X(1).
+           05  WAUD-DATE.
+               10  WAUD-DT-YYYY  PIC 9(4).
+               10  WAUD-DT-MM    PIC 9(2).
+               10  WAUD-DT-DD    PIC 9(2).
+           05  FILLER            PIC X(1).
+           05  WAUD-TIME.
+               10  WAUD-TM-HH    PIC 9(2).
+               10  WAUD-TM-MI    PIC 9(2).
+               10  WAUD-TM-SS    PIC 9(2).
+           05  FILLER            PIC X(1).
+           05  WAUD-STR          PIC X(20).
+           05  FILLER            PIC X(1).
+           05  WAUD-CNT          PIC ZZ9.
+           05  FILLER            PIC X(9).
