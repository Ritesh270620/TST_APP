@@ -0,0 +1,61 @@
+      *****************************************************************
+      * RITESHM - SYMBOLIC MAP FOR THE RITESHC ONLINE TRANSACTION.   *
+      * MAPSET RITESHS, MAP RITESHM. FIELDS FOLLOW THE STANDARD BMS   *
+      * SYMBOLIC-MAP GENERATION LAYOUT (Lc/Ac/I SUFFIXES) SO THE      *
+      * COPYBOOK CAN BE DROPPED IN PLACE OF ONE PRODUCED BY THE BMS   *
+      * ASSEMBLER ONCE THE MAPSET IS ASSEMBLED ON A REAL CICS REGION. *
+      *****************************************************************
+       01  RITESHMI.
+           05  FILLER            PIC X(12).
+           05  STRIDL            PIC S9(4) COMP.
+           05  STRIDF            PIC X.
+           05  FILLER REDEFINES STRIDF.
+               10  STRIDA        PIC X.
+           05  STRIDI            PIC 9(6).
+           05  STRVALL           PIC S9(4) COMP.
+           05  STRVALF           PIC X.
+           05  FILLER REDEFINES STRVALF.
+               10  STRVALA       PIC X.
+           05  STRVALI           PIC X(20).
+           05  CNTL              PIC S9(4) COMP.
+           05  CNTF              PIC X.
+           05  FILLER REDEFINES CNTF.
+               10  CNTA          PIC X.
+           05  CNTI              PIC ZZ9.
+           05  JOBL              PIC S9(4) COMP.
+           05  JOBF              PIC X.
+           05  FILLER REDEFINES JOBF.
+               10  JOBA          PIC X.
+           05  JOBI              PIC X(8).
+           05  RDATEL            PIC S9(4) COMP.
+           05  RDATEF            PIC X.
+           05  FILLER REDEFINES RDATEF.
+               10  RDATEA        PIC X.
+           05  RDATEI            PIC X(10).
+           05  RTIMEL            PIC S9(4) COMP.
+           05  RTIMEF            PIC X.
+           05  FILLER REDEFINES RTIMEF.
+               10  RTIMEA        PIC X.
+           05  RTIMEI            PIC X(8).
+           05  MSGL              PIC S9(4) COMP.
+           05  MSGF              PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA          PIC X.
+           05  MSGI              PIC X(60).
+
+       01  RITESHMO REDEFINES RITESHMI.
+           05  FILLER            PIC X(12).
+           05  FILLER            PIC X(3).
+           05  STRIDO            PIC 9(6).
+           05  FILLER            PIC X(3).
+           05  STRVALO           PIC X(20).
+           05  FILLER            PIC X(3).
+           05  CNTO              PIC ZZ9.
+           05  FILLER            PIC X(3).
+           05  JOBO              PIC X(8).
+           05  FILLER            PIC X(3).
+           05  RDATEO            PIC X(10).
+           05  FILLER            PIC X(3).
+           05  RTIMEO            PIC X(8).
+           05  FILLER            PIC X(3).
+           05  MSGO              PIC X(60).
