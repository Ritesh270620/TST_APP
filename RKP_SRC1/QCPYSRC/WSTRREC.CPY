@@ -0,0 +1,9 @@
+      *****************************************************************
+      * WSTRREC - SHARED RECORD LAYOUT FOR RITESH (CBL12) STR/CNT     *
+      * DATA. COPY THIS LAYOUT INTO ANY PROGRAM THAT READS OR WRITES  *
+      * RITESH INPUT/RESULT DATA SO THE FIELDS STAY IN SYNC.          *
+      *****************************************************************
+       01  WSTRREC.
+           05  STR-ID                  PIC 9(6).
+           05  STR-VALUE               PIC X(20).
+           05  STR-COUNT               PIC 9(2).
